@@ -1,9 +1,34 @@
 IDENTIFICATION DIVISION.
-PROGRAM-ID. SSH5201-TauxEffectif.
+PROGRAM-ID. SSH5201-TauxEffectif IS INITIAL PROGRAM.
 AUTHOR. Antoine Proulx.
 *> Calcule le taux effectif d'un taux d'intérêt nominal annuel capitalisé par période de capitalisation et par année.
+*> 2026-08-09 : Ajout d'un journal d'audit qui conserve, pour chaque calcul
+*> exécuté, l'horodatage, l'identifiant de l'opérateur, les entrées et les
+*> résultats.
+*> 2026-08-09 : Déclaré IS INITIAL PROGRAM et remplacé STOP RUN par GOBACK
+*> pour permettre l'appel depuis SSH5201-Menu sans perdre l'état initial
+*> des zones de travail d'un appel à l'autre.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AuditFile ASSIGN TO "audit_taux_effectif.txt"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS Audit-Statut.
 
 DATA DIVISION.
+FILE SECTION.
+FD  AuditFile.
+01  EnrAudit.
+    02 EA-Date               PIC 9(08).
+    02 EA-Heure               PIC 9(08).
+    02 EA-Operateur           PIC X(08).
+    02 EA-Filler              PIC X(02) VALUE SPACES.
+    02 EA-TauxNominalAn       PIC Z9.99.
+    02 EA-NombrePeriodes      PIC Z9.
+    02 EA-TauxEffectifPC      PIC Z9.99.
+    02 EA-TauxEffectifAn      PIC Z9.99.
+
 WORKING-STORAGE SECTION.
 01 Entrees.
     02 TauxInteretNominalAn PIC 99V99 VALUE ZEROS.
@@ -12,6 +37,12 @@ WORKING-STORAGE SECTION.
     02 TauxInteretEffectifPC PIC 99V99 VALUE ZEROS.
     02 TauxInteretEffecitfAn PIC 99V99 VALUE ZEROS.
 
+01 Indicateurs-Audit.
+    02 Audit-Statut PIC X(02) VALUE SPACES.
+
+01 EntreesAudit.
+    02 AU-Operateur PIC X(08) VALUE SPACES.
+
 PROCEDURE DIVISION.
 CalculerTauxEffectif.
     *> Affichage de l'en-tête
@@ -21,14 +52,16 @@ CalculerTauxEffectif.
     DISPLAY SPACE
 
     *> Obtention des entrées
+    DISPLAY "Identifiant de l'opérateur :  " WITH NO ADVANCING
+    ACCEPT  AU-Operateur
     DISPLAY "Taux d'intérêt nominal par année (r %) :  " WITH NO ADVANCING
     ACCEPT  TauxInteretNominalAn
     DISPLAY "Nombre de périodes de capitalisation par année (m) :  " WITH NO ADVANCING
     ACCEPT  NombrePeriodes
 
     *> Calcul
-    COMPUTE TauxInteretEffectifPC = TauxInteretNominalAn / NombrePeriodes
-    COMPUTE TauxInteretEffecitfAn = ((1 + TauxInteretEffectifPC / 100) ** NombrePeriodes - 1) * 100
+    COMPUTE TauxInteretEffectifPC ROUNDED = TauxInteretNominalAn / NombrePeriodes
+    COMPUTE TauxInteretEffecitfAn ROUNDED = ((1 + TauxInteretEffectifPC / 100) ** NombrePeriodes - 1) * 100
 
     *> Affichage du résultat
     DISPLAY SPACE
@@ -36,4 +69,35 @@ CalculerTauxEffectif.
     DISPLAY "- Par période de capitalisation (i_PC) :  ", TauxInteretEffectifPC, " %"
     DISPLAY "- Par année                        (i) :  ", TauxInteretEffecitfAn, " %"
 
-    STOP RUN.
+    PERFORM JournaliserCalcul
+
+    GOBACK.
+
+JournaliserCalcul.
+    PERFORM OuvrirAudit
+    PERFORM EcrireAudit
+    PERFORM FermerAudit
+    .
+
+OuvrirAudit.
+    OPEN EXTEND AuditFile
+    IF Audit-Statut = "35"
+        OPEN OUTPUT AuditFile
+    END-IF
+    .
+
+EcrireAudit.
+    INITIALIZE EnrAudit
+    ACCEPT EA-Date FROM DATE YYYYMMDD
+    ACCEPT EA-Heure FROM TIME
+    MOVE AU-Operateur           TO EA-Operateur
+    MOVE TauxInteretNominalAn   TO EA-TauxNominalAn
+    MOVE NombrePeriodes         TO EA-NombrePeriodes
+    MOVE TauxInteretEffectifPC  TO EA-TauxEffectifPC
+    MOVE TauxInteretEffecitfAn  TO EA-TauxEffectifAn
+    WRITE EnrAudit
+    .
+
+FermerAudit.
+    CLOSE AuditFile
+    .
