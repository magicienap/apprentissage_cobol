@@ -1,53 +1,989 @@
 IDENTIFICATION DIVISION.
-PROGRAM-ID. SSH5201-Interets.
+PROGRAM-ID. SSH5201-Interets IS INITIAL PROGRAM.
 AUTHOR. Antoine Proulx.
+*> 2026-08-09 : Ajout d'un mode de traitement par lot (fichier de transactions)
+*> pour calculer les intérêts d'un lot de comptes sans intervention au clavier.
+*> 2026-08-09 : Ajout d'une validation des taux/périodes selon la politique de
+*> prêt, avec relevé des exceptions pour les entrées hors limites.
+*> 2026-08-09 : La saisie du taux permet maintenant d'entrer un taux nominal
+*> annuel et une fréquence de capitalisation, convertis en taux effectif par
+*> période (logique reprise de SSH5201-TauxEffectif) avant le calcul composé.
+*> 2026-08-09 : Ajout d'un mode taux variable qui capitalise période par
+*> période à partir d'une table de taux par palier (hypothèques à taux
+*> variable), au lieu d'un taux unique appliqué à toutes les périodes.
+*> 2026-08-09 : Ajout d'un journal d'audit qui conserve, pour chaque calcul
+*> d'intérêt exécuté, l'horodatage, l'identifiant de l'opérateur, les
+*> entrées et les résultats.
+*> 2026-08-09 : Le mode lot enregistre un point de contrôle à intervalle
+*> régulier, et reprend automatiquement après la dernière ligne traitée
+*> si un point de contrôle existe déjà au démarrage.
+*> 2026-08-09 : Les montants sont maintenant affichés et journalisés dans
+*> la devise choisie par l'opérateur (symbole et regroupement par milliers),
+*> plutôt que dans un format dollar canadien fixe.
+*> 2026-08-09 : Ajout d'un mode de réconciliation qui recalcule un même
+*> compte au taux au dossier et au taux effectif dérivé du taux nominal,
+*> et signale les écarts de montant futur au-delà de la tolérance permise.
+*> 2026-08-09 : Déclaré IS INITIAL PROGRAM et remplacé STOP RUN par GOBACK
+*> pour permettre l'appel depuis SSH5201-Menu sans perdre l'état initial
+*> des zones de travail d'un appel à l'autre.
+*> 2026-08-09 : La validation selon la politique de prêt s'applique
+*> maintenant aux modes amortissement, taux variable (par palier, au
+*> chargement de la table) et réconciliation, en plus de l'interactif et
+*> du lot.
+*> 2026-08-09 : Le journal d'audit d'une réconciliation conserve
+*> maintenant le taux au dossier (avant conversion) en plus du taux
+*> effectif dérivé, qui l'écrasait auparavant.
+*> 2026-08-09 : Le mode lot calcule maintenant l'intérêt simple et
+*> l'intérêt composé pour chaque transaction, et le rapport de lot porte
+*> les deux jeux de résultats.
+*> 2026-08-09 : Ajout du symbole CAD$ pour distinguer le dollar canadien
+*> du dollar américain dans l'affichage et les journaux.
+*> 2026-08-09 : L'intervalle de points de contrôle du mode lot est
+*> maintenant demandé à l'opérateur au lieu d'être fixe.
+*> 2026-08-09 : Le facteur de capitalisation composée et le facteur
+*> d'actualisation de l'échéancier ne sont plus arrondis avant d'être
+*> combinés au reste du calcul (uniquement le résultat final l'est) --
+*> un arrondi intermédiaire décalait le dernier chiffre dans certains
+*> cas et, pour l'échéancier, amplifiait l'erreur par soustraction de 1.
+*> 2026-08-09 : Le symbole "CAD$" débordait le champ de 3 caractères
+*> prévu pour SymboleDevise et se faisait tronquer en "CAD" ; le dollar
+*> canadien utilise maintenant l'étiquette "CAD" (comme EUR), qui tient
+*> dans le champ existant.
+*> 2026-08-09 : Le point de contrôle du mode lot conserve maintenant le
+*> nombre de lignes déjà écrites dans rapport_lot.txt/exceptions.txt/
+*> audit_interets.txt ; une reprise tronque ces fichiers au dernier
+*> décompte enregistré avant de reprendre le traitement, pour éviter les
+*> lignes dupliquées entre le dernier point de contrôle et l'interruption.
+*> 2026-08-09 : Le mode réconciliation revalide le taux effectif dérivé
+*> du taux nominal (après ConvertirTauxNominal), et non seulement le
+*> taux au dossier, avant le deuxième calcul d'intérêt composé.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TransactionsFile  ASSIGN TO "transactions.txt"
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS Transactions-Statut.
+    SELECT RapportLotFile    ASSIGN TO "rapport_lot.txt"
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS RapportLot-Statut.
+    SELECT ExceptionsFile    ASSIGN TO "exceptions.txt"
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS Exceptions-Statut.
+    SELECT TauxVariableFile  ASSIGN TO "taux_variable.txt"
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS TauxVariable-Statut.
+    SELECT AuditFile         ASSIGN TO "audit_interets.txt"
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS Audit-Statut.
+    SELECT CheckpointFile    ASSIGN TO "checkpoint_lot.txt"
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS Checkpoint-Statut.
+    SELECT ReconciliationFile ASSIGN TO "reconciliation.txt"
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS Reconciliation-Statut.
+    SELECT RapportLotTexte   ASSIGN TO "rapport_lot.txt"
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS RapportLotTexte-Statut.
+    SELECT RapportLotTemp    ASSIGN TO "rapport_lot.tmp"
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS RapportLotTemp-Statut.
+    SELECT ExceptionsTexte   ASSIGN TO "exceptions.txt"
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS ExceptionsTexte-Statut.
+    SELECT ExceptionsTemp    ASSIGN TO "exceptions.tmp"
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS ExceptionsTemp-Statut.
+    SELECT AuditTexte        ASSIGN TO "audit_interets.txt"
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS AuditTexte-Statut.
+    SELECT AuditTemp         ASSIGN TO "audit_interets.tmp"
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS AuditTemp-Statut.
 
 DATA DIVISION.
+FILE SECTION.
+FD  TransactionsFile.
+01  EnrTransaction.
+    02 ET-MontantPresent PIC 9(9)V99.
+    02 ET-TauxInteret    PIC 99V99.
+    02 ET-NombrePeriodes PIC 99.
+
+FD  RapportLotFile.
+01  EnrRapportLot.
+    02 RL-MontantPresent      PIC X(20).
+    02 RL-Filler1             PIC X(02) VALUE SPACES.
+    02 RL-InteretsSimple      PIC X(20).
+    02 RL-Filler2             PIC X(02) VALUE SPACES.
+    02 RL-MontantFuturSimple  PIC X(20).
+    02 RL-Filler3             PIC X(02) VALUE SPACES.
+    02 RL-InteretsCompose     PIC X(20).
+    02 RL-Filler4             PIC X(02) VALUE SPACES.
+    02 RL-MontantFuturCompose PIC X(20).
+
+FD  ExceptionsFile.
+01  EnrException.
+    02 EX-MontantPresent PIC X(20).
+    02 EX-TauxInteret    PIC Z9.99.
+    02 EX-NombrePeriodes PIC ZZ9.
+    02 EX-Filler         PIC X(02) VALUE SPACES.
+    02 EX-Motif          PIC X(40).
+
+FD  TauxVariableFile.
+01  EnrTauxVariable.
+    02 TV-Taux            PIC 99V99.
+    02 TV-NombrePeriodes  PIC 99.
+
+FD  AuditFile.
+01  EnrAudit.
+    02 EA-Date           PIC 9(08).
+    02 EA-Heure          PIC 9(08).
+    02 EA-Operateur      PIC X(08).
+    02 EA-Filler1        PIC X(02) VALUE SPACES.
+    02 EA-TypeCalcul     PIC X(14).
+    02 EA-MontantPresent PIC X(20).
+    02 EA-TauxInteret    PIC Z9.99.
+    02 EA-NombrePeriodes PIC ZZZ9.
+    02 EA-Filler2        PIC X(02) VALUE SPACES.
+    02 EA-Interets       PIC X(20).
+    02 EA-MontantFutur   PIC X(20).
+    02 EA-Filler3        PIC X(02) VALUE SPACES.
+    02 EA-TauxEffectif   PIC Z9.99.
+
+FD  CheckpointFile.
+01  EnrCheckpoint.
+    02 CK-NombreLignesLues      PIC 9(07).
+    02 CK-NombreComptesTraites  PIC 9(07).
+    02 CK-NombreComptesRejetes  PIC 9(07).
+    02 CK-NombreLignesRapport    PIC 9(07).
+    02 CK-NombreLignesExceptions PIC 9(07).
+    02 CK-NombreLignesAudit      PIC 9(07).
+
+FD  ReconciliationFile.
+01  EnrReconciliation.
+    02 RR-MontantPresent   PIC X(20).
+    02 RR-Filler1          PIC X(02) VALUE SPACES.
+    02 RR-InteretsDirect   PIC X(20).
+    02 RR-Filler2          PIC X(02) VALUE SPACES.
+    02 RR-InteretsEffectif PIC X(20).
+    02 RR-Filler3          PIC X(02) VALUE SPACES.
+    02 RR-Ecart            PIC X(20).
+
+FD  RapportLotTexte.
+01  EnrRapportLotTexte PIC X(108).
+
+FD  RapportLotTemp.
+01  EnrRapportLotTemp  PIC X(108).
+
+FD  ExceptionsTexte.
+01  EnrExceptionsTexte PIC X(70).
+
+FD  ExceptionsTemp.
+01  EnrExceptionsTemp  PIC X(70).
+
+FD  AuditTexte.
+01  EnrAuditTexte      PIC X(118).
+
+FD  AuditTemp.
+01  EnrAuditTemp       PIC X(118).
+
 WORKING-STORAGE SECTION.
 01 Entrees.
     02 E-MontantPresent PIC 9(9)V99 VALUE ZERO.
     02 E-TauxInteret    PIC 99V99   VALUE ZERO.
     02 E-NombrePeriodes PIC 99      VALUE 1.
 01 Operations.
-    02 O-Interets       PIC 9(9)V99 VALUE ZERO.
-    02 O-MontantFutur   PIC 9(9)V99 VALUE ZERO.
+    02 O-Interets          PIC 9(9)V99 VALUE ZERO.
+    02 O-MontantFutur      PIC 9(9)V99 VALUE ZERO.
+    02 O-FacteurCapitalise PIC 9(9)V999999999999 VALUE ZERO.
 01 Sorties.
-    02 S-MontantPresent PIC Z(8)9.99B$ VALUE ZERO.
-    02 S-Interets       PIC Z(8)9.99B$ VALUE ZERO.
-    02 S-MontantFutur   PIC Z(8)9.99B$ VALUE ZERO.
+    02 S-MontantPresent PIC X(20) VALUE SPACES.
+    02 S-Interets       PIC X(20) VALUE SPACES.
+    02 S-MontantFutur   PIC X(20) VALUE SPACES.
 01 Separateur           PIC X(33)      VALUE ALL "-".
 
+01 ModeExecution.
+    02 ModeTraitement PIC 9 VALUE 1.
+       88 ModeInteractif    VALUE 1.
+       88 ModeLot           VALUE 2.
+       88 ModeAmortissement VALUE 3.
+       88 ModeTauxVariable  VALUE 4.
+       88 ModeReconciliation VALUE 5.
+
+01 Amortissement.
+    02 AM-Echeance           PIC 9(9)V99 VALUE ZERO.
+    02 AM-SoldeDebut         PIC 9(9)V99 VALUE ZERO.
+    02 AM-InteretPeriode     PIC 9(9)V99 VALUE ZERO.
+    02 AM-Capital            PIC 9(9)V99 VALUE ZERO.
+    02 AM-SoldeFin           PIC 9(9)V99 VALUE ZERO.
+    02 AM-Periode            PIC 99      VALUE ZERO.
+    02 AM-NombrePeriodesNeg  PIC S9(3)   VALUE ZERO.
+    02 AM-FacteurActualise   PIC 9(9)V999999999999 VALUE ZERO.
+    02 AM-Numerateur         PIC 9(9)V999999999999 VALUE ZERO.
+    02 AM-Denominateur       PIC 9(9)V999999999999 VALUE ZERO.
+01 Amortissement-Sorties.
+    02 SA-Echeance   PIC X(20) VALUE SPACES.
+    02 SA-SoldeDebut PIC X(20) VALUE SPACES.
+    02 SA-Interet    PIC X(20) VALUE SPACES.
+    02 SA-Capital    PIC X(20) VALUE SPACES.
+    02 SA-SoldeFin   PIC X(20) VALUE SPACES.
+
+01 Indicateurs-Lot.
+    02 Transactions-Statut PIC X(02) VALUE SPACES.
+    02 RapportLot-Statut   PIC X(02) VALUE SPACES.
+    02 Exceptions-Statut   PIC X(02) VALUE SPACES.
+    02 FinTransactions     PIC X(01) VALUE "N".
+       88 PasFinTransactions VALUE "N".
+       88 FinDesTransactions VALUE "O".
+01 Compteurs-Lot.
+    02 NombreComptesTraites PIC 9(7) VALUE ZERO.
+    02 NombreComptesRejetes PIC 9(7) VALUE ZERO.
+
+01 Sorties-Lot.
+    02 RLW-InteretsSimple      PIC X(20) VALUE SPACES.
+    02 RLW-MontantFuturSimple  PIC X(20) VALUE SPACES.
+    02 RLW-InteretsCompose     PIC X(20) VALUE SPACES.
+    02 RLW-MontantFuturCompose PIC X(20) VALUE SPACES.
+
+01 ControleReprise.
+    02 Checkpoint-Statut        PIC X(02) VALUE SPACES.
+    02 CB-IntervalleCheckpoint  PIC 9(05) VALUE 00100.
+    02 CB-LignesDepuisCheckpoint PIC 9(05) VALUE ZERO.
+    02 CB-NombreLignesLues      PIC 9(07) VALUE ZERO.
+    02 CB-Index                 PIC 9(07) VALUE ZERO.
+    02 CB-NombreLignesRapport    PIC 9(07) VALUE ZERO.
+    02 CB-NombreLignesExceptions PIC 9(07) VALUE ZERO.
+    02 CB-NombreLignesAudit      PIC 9(07) VALUE ZERO.
+    02 CB-LigneCourante         PIC 9(07) VALUE ZERO.
+    02 StatutReprise            PIC X(01) VALUE "N".
+       88 PasDeReprise            VALUE "N".
+       88 EnReprise               VALUE "O".
+
+01 Indicateurs-Troncature.
+    02 RapportLotTexte-Statut PIC X(02) VALUE SPACES.
+    02 RapportLotTemp-Statut  PIC X(02) VALUE SPACES.
+    02 ExceptionsTexte-Statut PIC X(02) VALUE SPACES.
+    02 ExceptionsTemp-Statut  PIC X(02) VALUE SPACES.
+    02 AuditTexte-Statut      PIC X(02) VALUE SPACES.
+    02 AuditTemp-Statut       PIC X(02) VALUE SPACES.
+    02 FinCopie               PIC X(01) VALUE "N".
+       88 PasFinCopie VALUE "N".
+       88 FinDeCopie  VALUE "O".
+
+01 PolitiquePret.
+    02 PP-TauxMinimum    PIC 99V99 VALUE 00.01.
+    02 PP-TauxMaximum    PIC 99V99 VALUE 25.00.
+    02 PP-PeriodesMaximum PIC 99   VALUE 60.
+
+01 Validation.
+    02 EntreeValide PIC X(01) VALUE "O".
+       88 EntreeEstValide   VALUE "O".
+       88 EntreeEstInvalide VALUE "N".
+    02 MotifRejet   PIC X(40) VALUE SPACES.
+
+01 ModeTaux.
+    02 TypeTaux PIC 9 VALUE 1.
+       88 TauxDirect  VALUE 1.
+       88 TauxNominal VALUE 2.
+
+01 EntreesNominal.
+    02 EN-TauxNominalAn          PIC 99V99 VALUE ZERO.
+    02 EN-PeriodesCapitalisation PIC 99    VALUE 1.
+    02 EN-TauxEffectifPC         PIC 99V99 VALUE ZERO.
+
+01 Indicateurs-TauxVariable.
+    02 TauxVariable-Statut   PIC X(02) VALUE SPACES.
+    02 FinTauxVariable       PIC X(01) VALUE "N".
+       88 PasFinTauxVariable   VALUE "N".
+       88 FinDeTauxVariable    VALUE "O".
+
+01 TableTauxVariable.
+    02 TV-NombreTiers PIC 99 VALUE ZERO.
+    02 TV-Tier OCCURS 60 TIMES INDEXED BY TV-Index.
+       03 TV-TauxTier     PIC 99V99.
+       03 TV-PeriodesTier PIC 99.
+
+01 VariableCalcul.
+    02 VC-SoldeInitial          PIC 9(9)V99 VALUE ZERO.
+    02 VC-SoldeCourant          PIC 9(9)V99 VALUE ZERO.
+    02 VC-PeriodeCourante       PIC 9(4)    VALUE ZERO.
+    02 VC-NombrePeriodesTotal   PIC 9(4)    VALUE ZERO.
+    02 VC-IndexTier             PIC 99      VALUE 1.
+    02 VC-PeriodesRestantesTier PIC 99      VALUE ZERO.
+    02 VC-TauxCourant           PIC 99V99   VALUE ZERO.
+    02 VC-InteretPeriode        PIC 9(9)V99 VALUE ZERO.
+01 VariableCalcul-Sorties.
+    02 SV-Taux      PIC Z9.99.
+    02 SV-Interet   PIC X(20).
+    02 SV-Solde     PIC X(20).
+
+01 Indicateurs-Audit.
+    02 Audit-Statut  PIC X(02) VALUE SPACES.
+
+01 EntreesAudit.
+    02 AU-Operateur      PIC X(08)   VALUE SPACES.
+    02 AU-TypeCalcul     PIC X(14)   VALUE SPACES.
+    02 AU-MontantPresent PIC 9(9)V99 VALUE ZERO.
+    02 AU-TauxInteret    PIC 99V99   VALUE ZERO.
+    02 AU-NombrePeriodes PIC 9(4)    VALUE ZERO.
+    02 AU-Interets       PIC 9(9)V99 VALUE ZERO.
+    02 AU-MontantFutur   PIC 9(9)V99 VALUE ZERO.
+    02 AU-TauxEffectif   PIC 99V99   VALUE ZERO.
+
+01 ParametresDevise.
+    02 DeviseChoisie PIC 9 VALUE 1.
+       88 DeviseCAD VALUE 1.
+       88 DeviseUSD VALUE 2.
+       88 DeviseEUR VALUE 3.
+    02 SymboleDevise PIC X(03) VALUE "$".
+
+01 MontantFormate.
+    02 MF-Montant      PIC 9(9)V99 VALUE ZERO.
+    02 MF-MontantEdite PIC Z,ZZZ,ZZZ,ZZ9.99.
+    02 MF-Texte         PIC X(20) VALUE SPACES.
+
+01 Indicateurs-Reconciliation.
+    02 Reconciliation-Statut PIC X(02) VALUE SPACES.
+
+01 ToleranceReconciliation.
+    02 RC-ToleranceEcart PIC 9(5)V99 VALUE 01.00.
+
+01 ResultatsReconciliation.
+    02 RC-TauxAuDossier        PIC 99V99    VALUE ZERO.
+    02 RC-InteretsDirect       PIC 9(9)V99  VALUE ZERO.
+    02 RC-MontantFuturDirect   PIC 9(9)V99  VALUE ZERO.
+    02 RC-InteretsEffectif     PIC 9(9)V99  VALUE ZERO.
+    02 RC-MontantFuturEffectif PIC 9(9)V99  VALUE ZERO.
+    02 RC-Ecart                PIC S9(9)V99 VALUE ZERO.
+    02 RC-EcartAbs             PIC 9(9)V99  VALUE ZERO.
+
 PROCEDURE DIVISION.
 Debut.
     DISPLAY "Intérêt simple et composé"
     DISPLAY SPACE
 
+    DISPLAY "Identifiant de l'opérateur :  " WITH NO ADVANCING
+    ACCEPT  AU-Operateur
+
+    PERFORM ObtenirDevise
+    PERFORM ObtenirModeTraitement
+
+    EVALUATE TRUE
+        WHEN ModeLot
+            PERFORM TraiterLot
+        WHEN ModeAmortissement
+            PERFORM TraiterAmortissement
+        WHEN ModeTauxVariable
+            PERFORM TraiterTauxVariable
+        WHEN ModeReconciliation
+            PERFORM TraiterReconciliation
+        WHEN OTHER
+            PERFORM TraiterInteractif
+    END-EVALUATE
+
+    GOBACK
+    .
+
+ObtenirDevise.
+    DISPLAY "Devise d'affichage des montants :"
+    DISPLAY "  1 - Dollar canadien (CAD)"
+    DISPLAY "  2 - Dollar américain (USD)"
+    DISPLAY "  3 - Euro (EUR)"
+    DISPLAY "Choix :  " WITH NO ADVANCING
+    ACCEPT  DeviseChoisie
+
+    EVALUATE TRUE
+        WHEN DeviseCAD
+            MOVE "CAD"  TO SymboleDevise
+        WHEN DeviseUSD
+            MOVE "$"    TO SymboleDevise
+        WHEN DeviseEUR
+            MOVE "EUR"  TO SymboleDevise
+        WHEN OTHER
+            MOVE "$"    TO SymboleDevise
+    END-EVALUATE
+    .
+
+FormaterMontant.
+    MOVE MF-Montant TO MF-MontantEdite
+    STRING MF-MontantEdite DELIMITED BY SIZE
+           " "             DELIMITED BY SIZE
+           SymboleDevise   DELIMITED BY SPACE
+        INTO MF-Texte
+    .
+
+ObtenirModeTraitement.
+    DISPLAY "Mode de traitement :"
+    DISPLAY "  1 - Interactif (un compte à la fois)"
+    DISPLAY "  2 - Lot (fichier de transactions, pour le traitement de fin de mois)"
+    DISPLAY "  3 - Tableau d'amortissement (échéancier période par période)"
+    DISPLAY "  4 - Taux variable (table de taux par palier de périodes)"
+    DISPLAY "  5 - Réconciliation (taux au dossier contre taux nominal)"
+    DISPLAY "Choix :  " WITH NO ADVANCING
+    ACCEPT  ModeTraitement
+    .
+
+TraiterInteractif.
     PERFORM ObtenirEntrees
+    PERFORM ValiderEntrees
 
-    DISPLAY SPACE
-    DISPLAY "Intérêt simple"
-    DISPLAY Separateur
-    PERFORM CalculerInteretSimple
-    PERFORM AfficherResultat
+    IF EntreeEstInvalide
+        DISPLAY SPACE
+        DISPLAY "*** Entrée rejetée : ", MotifRejet, " ***"
+        PERFORM SignalerException
+    ELSE
+        DISPLAY SPACE
+        DISPLAY "Intérêt simple"
+        DISPLAY Separateur
+        PERFORM CalculerInteretSimple
+        PERFORM AfficherResultat
+        MOVE "SIMPLE"         TO AU-TypeCalcul
+        MOVE E-MontantPresent TO AU-MontantPresent
+        MOVE E-TauxInteret    TO AU-TauxInteret
+        MOVE E-NombrePeriodes TO AU-NombrePeriodes
+        MOVE O-Interets       TO AU-Interets
+        MOVE O-MontantFutur   TO AU-MontantFutur
+        PERFORM JournaliserCalcul
+
+        DISPLAY SPACE
+        DISPLAY "Intérêt composé"
+        DISPLAY Separateur
+        PERFORM CalculerInteretCompose
+        PERFORM AfficherResultat
+        MOVE "COMPOSE"        TO AU-TypeCalcul
+        MOVE E-MontantPresent TO AU-MontantPresent
+        MOVE E-TauxInteret    TO AU-TauxInteret
+        MOVE E-NombrePeriodes TO AU-NombrePeriodes
+        MOVE O-Interets       TO AU-Interets
+        MOVE O-MontantFutur   TO AU-MontantFutur
+        PERFORM JournaliserCalcul
+    END-IF
+    .
+
+ValiderEntrees.
+    SET EntreeEstValide TO TRUE
+    MOVE SPACES TO MotifRejet
+
+    IF E-NombrePeriodes = ZERO
+        SET EntreeEstInvalide TO TRUE
+        MOVE "Nombre de périodes nul ou négatif" TO MotifRejet
+    ELSE IF E-NombrePeriodes > PP-PeriodesMaximum
+        SET EntreeEstInvalide TO TRUE
+        MOVE "Nombre de périodes hors politique" TO MotifRejet
+    ELSE IF E-TauxInteret < PP-TauxMinimum
+        SET EntreeEstInvalide TO TRUE
+        MOVE "Taux d'intérêt nul ou négatif" TO MotifRejet
+    ELSE IF E-TauxInteret > PP-TauxMaximum
+        SET EntreeEstInvalide TO TRUE
+        MOVE "Taux d'intérêt hors politique de prêt" TO MotifRejet
+    END-IF
+    .
+
+SignalerException.
+    PERFORM OuvrirExceptions
+    PERFORM EcrireException
+    PERFORM FermerExceptions
+    .
+
+OuvrirExceptions.
+    OPEN EXTEND ExceptionsFile
+    IF Exceptions-Statut = "35"
+        OPEN OUTPUT ExceptionsFile
+    END-IF
+    .
+
+EcrireException.
+    INITIALIZE EnrException
+    MOVE E-MontantPresent TO MF-Montant
+    PERFORM FormaterMontant
+    MOVE MF-Texte         TO EX-MontantPresent
+    MOVE E-TauxInteret    TO EX-TauxInteret
+    MOVE E-NombrePeriodes TO EX-NombrePeriodes
+    MOVE MotifRejet       TO EX-Motif
+    WRITE EnrException
+    ADD 1 TO NombreComptesRejetes
+    ADD 1 TO CB-NombreLignesExceptions
+    .
+
+FermerExceptions.
+    CLOSE ExceptionsFile
+    .
+
+OuvrirAudit.
+    OPEN EXTEND AuditFile
+    IF Audit-Statut = "35"
+        OPEN OUTPUT AuditFile
+    END-IF
+    .
+
+EcrireAudit.
+    INITIALIZE EnrAudit
+    ACCEPT EA-Date FROM DATE YYYYMMDD
+    ACCEPT EA-Heure FROM TIME
+    MOVE AU-Operateur      TO EA-Operateur
+    MOVE AU-TypeCalcul     TO EA-TypeCalcul
+    MOVE AU-MontantPresent TO MF-Montant
+    PERFORM FormaterMontant
+    MOVE MF-Texte          TO EA-MontantPresent
+    MOVE AU-TauxInteret    TO EA-TauxInteret
+    MOVE AU-NombrePeriodes TO EA-NombrePeriodes
+    MOVE AU-Interets       TO MF-Montant
+    PERFORM FormaterMontant
+    MOVE MF-Texte          TO EA-Interets
+    MOVE AU-MontantFutur   TO MF-Montant
+    PERFORM FormaterMontant
+    MOVE MF-Texte          TO EA-MontantFutur
+    MOVE AU-TauxEffectif   TO EA-TauxEffectif
+    WRITE EnrAudit
+    ADD 1 TO CB-NombreLignesAudit
+    .
+
+FermerAudit.
+    CLOSE AuditFile
+    .
+
+JournaliserCalcul.
+    PERFORM OuvrirAudit
+    PERFORM EcrireAudit
+    PERFORM FermerAudit
+    .
+
+TraiterAmortissement.
+    PERFORM ObtenirEntrees
+    PERFORM ValiderEntrees
+
+    IF EntreeEstInvalide
+        DISPLAY SPACE
+        DISPLAY "*** Entrée rejetée : ", MotifRejet, " ***"
+        PERFORM SignalerException
+    ELSE
+        PERFORM CalculerEcheancePeriodique
+        MOVE AM-Echeance TO MF-Montant
+        PERFORM FormaterMontant
+        MOVE MF-Texte    TO SA-Echeance
+
+        DISPLAY SPACE
+        DISPLAY "Tableau d'amortissement"
+        DISPLAY "Échéance périodique fixe :  ", SA-Echeance
+        DISPLAY Separateur
+        DISPLAY "Pér  Solde début      Intérêt        Capital        Solde fin"
+
+        MOVE E-MontantPresent TO AM-SoldeDebut
+        PERFORM AfficherLigneAmortissement
+            VARYING AM-Periode FROM 1 BY 1 UNTIL AM-Periode > E-NombrePeriodes
+
+        MOVE "AMORTISSEMENT"  TO AU-TypeCalcul
+        MOVE E-MontantPresent TO AU-MontantPresent
+        MOVE E-TauxInteret    TO AU-TauxInteret
+        MOVE E-NombrePeriodes TO AU-NombrePeriodes
+        MOVE ZERO             TO AU-Interets
+        MOVE AM-Echeance      TO AU-MontantFutur
+        PERFORM JournaliserCalcul
+    END-IF
+    .
+
+CalculerEcheancePeriodique.
+    *> Le facteur d'actualisation, le numérateur et le dénominateur sont
+    *> chacun accumulés sans arrondi intermédiaire : arrondir le facteur
+    *> avant de le soustraire de 1 amplifierait l'erreur d'arrondi au
+    *> moment de la division, surtout à faible taux ou à courte échéance.
+    *> Seul le résultat final (AM-Echeance) est arrondi.
+    COMPUTE AM-NombrePeriodesNeg = 0 - E-NombrePeriodes
+    COMPUTE AM-FacteurActualise = (1 + E-TauxInteret / 100) ** AM-NombrePeriodesNeg
+    COMPUTE AM-Numerateur   = E-MontantPresent * (E-TauxInteret / 100)
+    COMPUTE AM-Denominateur = 1 - AM-FacteurActualise
+    COMPUTE AM-Echeance ROUNDED = AM-Numerateur / AM-Denominateur
+    .
+
+AfficherLigneAmortissement.
+    COMPUTE AM-InteretPeriode ROUNDED = AM-SoldeDebut * (E-TauxInteret / 100)
+    COMPUTE AM-Capital = AM-Echeance - AM-InteretPeriode
+    COMPUTE AM-SoldeFin = AM-SoldeDebut - AM-Capital
+    MOVE AM-SoldeDebut     TO MF-Montant
+    PERFORM FormaterMontant
+    MOVE MF-Texte          TO SA-SoldeDebut
+    MOVE AM-InteretPeriode TO MF-Montant
+    PERFORM FormaterMontant
+    MOVE MF-Texte          TO SA-Interet
+    MOVE AM-Capital        TO MF-Montant
+    PERFORM FormaterMontant
+    MOVE MF-Texte          TO SA-Capital
+    MOVE AM-SoldeFin       TO MF-Montant
+    PERFORM FormaterMontant
+    MOVE MF-Texte          TO SA-SoldeFin
+    DISPLAY AM-Periode, "  ", SA-SoldeDebut, " ", SA-Interet, " ", SA-Capital, " ", SA-SoldeFin
+    MOVE AM-SoldeFin TO AM-SoldeDebut
+    .
+
+TraiterLot.
+    PERFORM ObtenirIntervalleCheckpoint
+    PERFORM OuvrirFichiersLot
+
+    IF NOT FinDesTransactions
+        PERFORM LireTransaction
+        PERFORM TraiterUneTransaction UNTIL FinDesTransactions
+    END-IF
+
+    PERFORM FermerFichiersLot
+    PERFORM SupprimerPointReprise
 
     DISPLAY SPACE
-    DISPLAY "Intérêt composé"
-    DISPLAY Separateur
-    PERFORM CalculerInteretCompose
-    PERFORM AfficherResultat
+    DISPLAY "Traitement par lot terminé -- ", NombreComptesTraites, " compte(s) traité(s), ",
+             NombreComptesRejetes, " rejet(s)"
+    .
+
+ObtenirIntervalleCheckpoint.
+    DISPLAY "Intervalle de points de contrôle (nb de transactions, 0 = 100 par défaut) :  "
+        WITH NO ADVANCING
+    ACCEPT  CB-IntervalleCheckpoint
+    IF CB-IntervalleCheckpoint = ZERO
+        MOVE 00100 TO CB-IntervalleCheckpoint
+    END-IF
+    .
+
+OuvrirFichiersLot.
+    PERFORM VerifierPointReprise
+    OPEN INPUT TransactionsFile
+
+    IF Transactions-Statut NOT = "00"
+        DISPLAY SPACE
+        DISPLAY "*** Erreur : fichier des transactions introuvable (statut ",
+                 Transactions-Statut, ") -- traitement par lot annulé ***"
+        SET FinDesTransactions TO TRUE
+    ELSE
+        IF EnReprise
+            DISPLAY "Reprise après le point de contrôle -- ", CB-NombreLignesLues,
+                     " ligne(s) déjà traitée(s)"
+            PERFORM IgnorerUneLigneTraitee
+                VARYING CB-Index FROM 1 BY 1 UNTIL CB-Index > CB-NombreLignesLues
+
+            *> Les lignes déjà écrites au-delà du dernier point de contrôle
+            *> (rejouées par la reprise ci-dessus) sont retirées des fichiers
+            *> de sortie avant de reprendre le traitement, pour que la reprise
+            *> soit sans duplication plutôt qu'au moins une fois.
+            PERFORM TronquerRapportLot
+            PERFORM TronquerExceptions
+            PERFORM TronquerAudit
+
+            OPEN EXTEND RapportLotFile
+            IF RapportLot-Statut = "35"
+                OPEN OUTPUT RapportLotFile
+            END-IF
+            OPEN EXTEND ExceptionsFile
+            IF Exceptions-Statut = "35"
+                OPEN OUTPUT ExceptionsFile
+            END-IF
+        ELSE
+            OPEN OUTPUT RapportLotFile
+            OPEN OUTPUT ExceptionsFile
+            MOVE ZERO TO CB-NombreLignesRapport
+            MOVE ZERO TO CB-NombreLignesExceptions
+            PERFORM CompterLignesAuditExistantes
+        END-IF
+    END-IF
+    .
+
+VerifierPointReprise.
+    OPEN INPUT CheckpointFile
+    IF Checkpoint-Statut = "00"
+        READ CheckpointFile
+            AT END
+                SET PasDeReprise TO TRUE
+            NOT AT END
+                SET EnReprise TO TRUE
+                MOVE CK-NombreLignesLues      TO CB-NombreLignesLues
+                MOVE CK-NombreComptesTraites  TO NombreComptesTraites
+                MOVE CK-NombreComptesRejetes  TO NombreComptesRejetes
+                MOVE CK-NombreLignesRapport    TO CB-NombreLignesRapport
+                MOVE CK-NombreLignesExceptions TO CB-NombreLignesExceptions
+                MOVE CK-NombreLignesAudit      TO CB-NombreLignesAudit
+        END-READ
+        CLOSE CheckpointFile
+    ELSE
+        SET PasDeReprise TO TRUE
+    END-IF
+    .
+
+IgnorerUneLigneTraitee.
+    READ TransactionsFile
+        AT END
+            SET FinDesTransactions TO TRUE
+    END-READ
+    .
+
+LireTransaction.
+    READ TransactionsFile
+        AT END
+            SET FinDesTransactions TO TRUE
+        NOT AT END
+            MOVE ET-MontantPresent TO E-MontantPresent
+            MOVE ET-TauxInteret    TO E-TauxInteret
+            MOVE ET-NombrePeriodes TO E-NombrePeriodes
+            ADD 1 TO CB-NombreLignesLues
+            ADD 1 TO CB-LignesDepuisCheckpoint
+    END-READ
+    .
 
-    STOP RUN
+TraiterUneTransaction.
+    PERFORM ValiderEntrees
+    IF EntreeEstInvalide
+        PERFORM EcrireException
+    ELSE
+        PERFORM CalculerInteretSimple
+        MOVE S-Interets     TO RLW-InteretsSimple
+        MOVE S-MontantFutur TO RLW-MontantFuturSimple
+
+        PERFORM CalculerInteretCompose
+        MOVE S-Interets     TO RLW-InteretsCompose
+        MOVE S-MontantFutur TO RLW-MontantFuturCompose
+
+        PERFORM EcrireLigneRapport
+        ADD 1 TO NombreComptesTraites
+        MOVE "COMPOSE-LOT"    TO AU-TypeCalcul
+        MOVE E-MontantPresent TO AU-MontantPresent
+        MOVE E-TauxInteret    TO AU-TauxInteret
+        MOVE E-NombrePeriodes TO AU-NombrePeriodes
+        MOVE O-Interets       TO AU-Interets
+        MOVE O-MontantFutur   TO AU-MontantFutur
+        PERFORM JournaliserCalcul
+    END-IF
+
+    IF CB-LignesDepuisCheckpoint >= CB-IntervalleCheckpoint
+        PERFORM EcrireCheckpoint
+        MOVE ZERO TO CB-LignesDepuisCheckpoint
+    END-IF
+
+    PERFORM LireTransaction
+    .
+
+EcrireLigneRapport.
+    INITIALIZE EnrRapportLot
+    MOVE S-MontantPresent        TO RL-MontantPresent
+    MOVE RLW-InteretsSimple      TO RL-InteretsSimple
+    MOVE RLW-MontantFuturSimple  TO RL-MontantFuturSimple
+    MOVE RLW-InteretsCompose     TO RL-InteretsCompose
+    MOVE RLW-MontantFuturCompose TO RL-MontantFuturCompose
+    WRITE EnrRapportLot
+    ADD 1 TO CB-NombreLignesRapport
+    .
+
+EcrireCheckpoint.
+    OPEN OUTPUT CheckpointFile
+    INITIALIZE EnrCheckpoint
+    MOVE CB-NombreLignesLues      TO CK-NombreLignesLues
+    MOVE NombreComptesTraites     TO CK-NombreComptesTraites
+    MOVE NombreComptesRejetes     TO CK-NombreComptesRejetes
+    MOVE CB-NombreLignesRapport    TO CK-NombreLignesRapport
+    MOVE CB-NombreLignesExceptions TO CK-NombreLignesExceptions
+    MOVE CB-NombreLignesAudit      TO CK-NombreLignesAudit
+    WRITE EnrCheckpoint
+    CLOSE CheckpointFile
+    DISPLAY "Point de contrôle enregistré après ", CB-NombreLignesLues, " ligne(s)"
+    .
+
+SupprimerPointReprise.
+    OPEN OUTPUT CheckpointFile
+    CLOSE CheckpointFile
+    .
+
+FermerFichiersLot.
+    CLOSE TransactionsFile
+    CLOSE RapportLotFile
+    CLOSE ExceptionsFile
+    .
+
+*> --------------------------------------------------------------------
+*> Comptage et troncature des fichiers de sortie du lot, pour que la
+*> reprise après point de contrôle soit sans duplication. Chaque fichier
+*> est relu en texte brut (vues RapportLotTexte/ExceptionsTexte/
+*> AuditTexte) et recopié, jusqu'au dernier compte de lignes enregistré
+*> au point de contrôle, dans un fichier .tmp, qui remplace ensuite
+*> l'original -- les fichiers séquentiels ne peuvent pas être tronqués
+*> sur place.
+*> --------------------------------------------------------------------
+
+CompterLignesAuditExistantes.
+    MOVE ZERO TO CB-NombreLignesAudit
+    OPEN INPUT AuditTexte
+    IF AuditTexte-Statut = "00"
+        SET PasFinCopie TO TRUE
+        PERFORM CompterUneLigneAudit UNTIL FinDeCopie
+        CLOSE AuditTexte
+    END-IF
+    .
+
+CompterUneLigneAudit.
+    READ AuditTexte
+        AT END
+            SET FinDeCopie TO TRUE
+        NOT AT END
+            ADD 1 TO CB-NombreLignesAudit
+    END-READ
+    .
+
+TronquerRapportLot.
+    OPEN INPUT RapportLotTexte
+    IF RapportLotTexte-Statut = "00"
+        OPEN OUTPUT RapportLotTemp
+        MOVE ZERO TO CB-LigneCourante
+        SET PasFinCopie TO TRUE
+        PERFORM CopierUneLigneRapport UNTIL FinDeCopie
+        CLOSE RapportLotTexte
+        CLOSE RapportLotTemp
+
+        OPEN INPUT RapportLotTemp
+        OPEN OUTPUT RapportLotTexte
+        SET PasFinCopie TO TRUE
+        PERFORM RecopierUneLigneRapport UNTIL FinDeCopie
+        CLOSE RapportLotTemp
+        CLOSE RapportLotTexte
+    END-IF
+    .
+
+CopierUneLigneRapport.
+    READ RapportLotTexte
+        AT END
+            SET FinDeCopie TO TRUE
+        NOT AT END
+            ADD 1 TO CB-LigneCourante
+            IF CB-LigneCourante <= CB-NombreLignesRapport
+                WRITE EnrRapportLotTemp FROM EnrRapportLotTexte
+            ELSE
+                SET FinDeCopie TO TRUE
+            END-IF
+    END-READ
+    .
+
+RecopierUneLigneRapport.
+    READ RapportLotTemp
+        AT END
+            SET FinDeCopie TO TRUE
+        NOT AT END
+            WRITE EnrRapportLotTexte FROM EnrRapportLotTemp
+    END-READ
+    .
+
+TronquerExceptions.
+    OPEN INPUT ExceptionsTexte
+    IF ExceptionsTexte-Statut = "00"
+        OPEN OUTPUT ExceptionsTemp
+        MOVE ZERO TO CB-LigneCourante
+        SET PasFinCopie TO TRUE
+        PERFORM CopierUneLigneExceptions UNTIL FinDeCopie
+        CLOSE ExceptionsTexte
+        CLOSE ExceptionsTemp
+
+        OPEN INPUT ExceptionsTemp
+        OPEN OUTPUT ExceptionsTexte
+        SET PasFinCopie TO TRUE
+        PERFORM RecopierUneLigneExceptions UNTIL FinDeCopie
+        CLOSE ExceptionsTemp
+        CLOSE ExceptionsTexte
+    END-IF
+    .
+
+CopierUneLigneExceptions.
+    READ ExceptionsTexte
+        AT END
+            SET FinDeCopie TO TRUE
+        NOT AT END
+            ADD 1 TO CB-LigneCourante
+            IF CB-LigneCourante <= CB-NombreLignesExceptions
+                WRITE EnrExceptionsTemp FROM EnrExceptionsTexte
+            ELSE
+                SET FinDeCopie TO TRUE
+            END-IF
+    END-READ
+    .
+
+RecopierUneLigneExceptions.
+    READ ExceptionsTemp
+        AT END
+            SET FinDeCopie TO TRUE
+        NOT AT END
+            WRITE EnrExceptionsTexte FROM EnrExceptionsTemp
+    END-READ
+    .
+
+TronquerAudit.
+    OPEN INPUT AuditTexte
+    IF AuditTexte-Statut = "00"
+        OPEN OUTPUT AuditTemp
+        MOVE ZERO TO CB-LigneCourante
+        SET PasFinCopie TO TRUE
+        PERFORM CopierUneLigneAudit UNTIL FinDeCopie
+        CLOSE AuditTexte
+        CLOSE AuditTemp
+
+        OPEN INPUT AuditTemp
+        OPEN OUTPUT AuditTexte
+        SET PasFinCopie TO TRUE
+        PERFORM RecopierUneLigneAudit UNTIL FinDeCopie
+        CLOSE AuditTemp
+        CLOSE AuditTexte
+    END-IF
+    .
+
+CopierUneLigneAudit.
+    READ AuditTexte
+        AT END
+            SET FinDeCopie TO TRUE
+        NOT AT END
+            ADD 1 TO CB-LigneCourante
+            IF CB-LigneCourante <= CB-NombreLignesAudit
+                WRITE EnrAuditTemp FROM EnrAuditTexte
+            ELSE
+                SET FinDeCopie TO TRUE
+            END-IF
+    END-READ
+    .
+
+RecopierUneLigneAudit.
+    READ AuditTemp
+        AT END
+            SET FinDeCopie TO TRUE
+        NOT AT END
+            WRITE EnrAuditTexte FROM EnrAuditTemp
+    END-READ
     .
 
 ObtenirEntrees.
     DISPLAY "Montant présent (P) :  " WITH NO ADVANCING
     ACCEPT  E-MontantPresent
-    DISPLAY "Taux d'intérêt par période (i %) :  " WITH NO ADVANCING
-    ACCEPT  E-TauxInteret
+    PERFORM ObtenirTaux
     DISPLAY "Nombre de périodes (n) :  " WITH NO ADVANCING
     ACCEPT  E-NombrePeriodes
     .
 
+ObtenirTaux.
+    DISPLAY "Saisie du taux d'intérêt :"
+    DISPLAY "  1 - Taux d'intérêt par période (i %), saisi directement"
+    DISPLAY "  2 - Taux nominal annuel à convertir en taux effectif par période"
+    DISPLAY "Choix :  " WITH NO ADVANCING
+    ACCEPT  TypeTaux
+
+    IF TauxNominal
+        PERFORM ObtenirTauxNominal
+        PERFORM ConvertirTauxNominal
+    ELSE
+        DISPLAY "Taux d'intérêt par période (i %) :  " WITH NO ADVANCING
+        ACCEPT  E-TauxInteret
+    END-IF
+    .
+
+ObtenirTauxNominal.
+    DISPLAY "Taux d'intérêt nominal annuel (r %) :  " WITH NO ADVANCING
+    ACCEPT  EN-TauxNominalAn
+    DISPLAY "Nombre de périodes de capitalisation par année (m) :  " WITH NO ADVANCING
+    ACCEPT  EN-PeriodesCapitalisation
+    .
+
+ConvertirTauxNominal.
+    COMPUTE EN-TauxEffectifPC ROUNDED = EN-TauxNominalAn / EN-PeriodesCapitalisation
+    MOVE EN-TauxEffectifPC TO E-TauxInteret
+    DISPLAY "Taux effectif par période de capitalisation (i_PC) :  ", E-TauxInteret, " %"
+    .
+
 AfficherResultat.
     DISPLAY "Montant présent :  ", S-MontantPresent
     DISPLAY "Intérêts        :  ", S-Interets
@@ -56,14 +992,259 @@ AfficherResultat.
 
 CalculerInteretSimple.
     COMPUTE O-Interets ROUNDED = E-MontantPresent * (E-TauxInteret / 100) * E-NombrePeriodes
-    ADD E-MontantPresent, O-Interets GIVING S-MontantFutur
-    MOVE E-MontantPresent TO S-MontantPresent
-    MOVE O-Interets TO S-Interets
+    ADD E-MontantPresent, O-Interets GIVING O-MontantFutur
+    PERFORM FormaterResultat
     .
 
 CalculerInteretCompose.
-    COMPUTE O-MontantFutur ROUNDED = E-MontantPresent * (1 + E-TauxInteret / 100) ** E-NombrePeriodes
-    SUBTRACT E-MontantPresent FROM O-MontantFutur GIVING S-Interets
-    MOVE E-MontantPresent TO S-MontantPresent
-    MOVE O-MontantFutur TO S-MontantFutur
+    *> Le facteur de capitalisation est calculé séparément du montant futur
+    *> par lisibilité, pour garder la formule de capitalisation (1+i)**n
+    *> distincte de sa multiplication par le montant présent. Le facteur
+    *> n'est pas arrondi : seul O-MontantFutur, le résultat final, l'est.
+    *> Arrondir le facteur intermédiaire avant de multiplier décale le
+    *> dernier chiffre du résultat dans certains cas (taux/périodes
+    *> combinés) -- la précision étendue du facteur évite cet écart.
+    COMPUTE O-FacteurCapitalise = (1 + E-TauxInteret / 100) ** E-NombrePeriodes
+    COMPUTE O-MontantFutur ROUNDED = E-MontantPresent * O-FacteurCapitalise
+    SUBTRACT E-MontantPresent FROM O-MontantFutur GIVING O-Interets
+    PERFORM FormaterResultat
+    .
+
+FormaterResultat.
+    MOVE E-MontantPresent TO MF-Montant
+    PERFORM FormaterMontant
+    MOVE MF-Texte         TO S-MontantPresent
+    MOVE O-Interets       TO MF-Montant
+    PERFORM FormaterMontant
+    MOVE MF-Texte         TO S-Interets
+    MOVE O-MontantFutur   TO MF-Montant
+    PERFORM FormaterMontant
+    MOVE MF-Texte         TO S-MontantFutur
+    .
+
+TraiterTauxVariable.
+    DISPLAY "Montant présent (P) :  " WITH NO ADVANCING
+    ACCEPT  VC-SoldeCourant
+    MOVE VC-SoldeCourant TO VC-SoldeInitial
+
+    PERFORM ChargerTableTaux
+
+    IF TV-NombreTiers = ZERO
+        DISPLAY SPACE
+        DISPLAY "*** Aucun palier de taux trouvé dans le fichier des taux variables ***"
+    ELSE
+        SET TV-Index TO 1
+        MOVE TV-TauxTier (TV-Index)     TO VC-TauxCourant
+        MOVE TV-PeriodesTier (TV-Index) TO VC-PeriodesRestantesTier
+        MOVE 1 TO VC-IndexTier
+
+        DISPLAY SPACE
+        DISPLAY "Intérêt composé à taux variable"
+        DISPLAY Separateur
+        DISPLAY "Pér  Taux    Intérêt        Solde"
+
+        PERFORM AppliquerPeriodeVariable
+            VARYING VC-PeriodeCourante FROM 1 BY 1
+            UNTIL VC-PeriodeCourante > VC-NombrePeriodesTotal
+
+        DISPLAY Separateur
+        MOVE VC-SoldeCourant TO MF-Montant
+        PERFORM FormaterMontant
+        MOVE MF-Texte        TO SV-Solde
+        DISPLAY "Montant futur :  ", SV-Solde
+
+        MOVE "TAUXVARIABLE"      TO AU-TypeCalcul
+        MOVE VC-SoldeInitial     TO AU-MontantPresent
+        MOVE ZERO                TO AU-TauxInteret
+        MOVE VC-NombrePeriodesTotal TO AU-NombrePeriodes
+        SUBTRACT VC-SoldeInitial FROM VC-SoldeCourant GIVING AU-Interets
+        MOVE VC-SoldeCourant     TO AU-MontantFutur
+        PERFORM JournaliserCalcul
+    END-IF
+    .
+
+ChargerTableTaux.
+    MOVE ZERO TO TV-NombreTiers
+    MOVE ZERO TO VC-NombrePeriodesTotal
+    SET PasFinTauxVariable TO TRUE
+    OPEN INPUT TauxVariableFile
+
+    IF TauxVariable-Statut NOT = "00"
+        DISPLAY SPACE
+        DISPLAY "*** Erreur : fichier des taux variables introuvable (statut ",
+                 TauxVariable-Statut, ") ***"
+    ELSE
+        PERFORM LireTierTaux
+        PERFORM EmpilerTierTaux UNTIL FinDeTauxVariable
+        CLOSE TauxVariableFile
+    END-IF
+    .
+
+LireTierTaux.
+    READ TauxVariableFile
+        AT END
+            SET FinDeTauxVariable TO TRUE
+        NOT AT END
+            CONTINUE
+    END-READ
+    .
+
+EmpilerTierTaux.
+    MOVE TV-Taux           TO E-TauxInteret
+    MOVE TV-NombrePeriodes TO E-NombrePeriodes
+    MOVE VC-SoldeInitial   TO E-MontantPresent
+    PERFORM ValiderEntrees
+
+    IF EntreeEstInvalide
+        DISPLAY "*** Palier de taux rejeté : ", MotifRejet, " ***"
+        PERFORM SignalerException
+    ELSE
+        IF TV-NombreTiers >= 60
+            DISPLAY "*** Nombre maximal de paliers de taux (60) atteint -- palier ignoré ***"
+        ELSE
+            ADD 1 TO TV-NombreTiers
+            SET TV-Index TO TV-NombreTiers
+            MOVE TV-Taux           TO TV-TauxTier (TV-Index)
+            MOVE TV-NombrePeriodes TO TV-PeriodesTier (TV-Index)
+            ADD TV-NombrePeriodes TO VC-NombrePeriodesTotal
+        END-IF
+    END-IF
+
+    PERFORM LireTierTaux
+    .
+
+AppliquerPeriodeVariable.
+    IF VC-PeriodesRestantesTier = ZERO
+        ADD 1 TO VC-IndexTier
+        SET TV-Index TO VC-IndexTier
+        MOVE TV-TauxTier (TV-Index)     TO VC-TauxCourant
+        MOVE TV-PeriodesTier (TV-Index) TO VC-PeriodesRestantesTier
+    END-IF
+
+    COMPUTE VC-InteretPeriode ROUNDED = VC-SoldeCourant * (VC-TauxCourant / 100)
+    ADD VC-InteretPeriode TO VC-SoldeCourant
+    SUBTRACT 1 FROM VC-PeriodesRestantesTier
+
+    MOVE VC-TauxCourant    TO SV-Taux
+    MOVE VC-InteretPeriode TO MF-Montant
+    PERFORM FormaterMontant
+    MOVE MF-Texte          TO SV-Interet
+    MOVE VC-SoldeCourant   TO MF-Montant
+    PERFORM FormaterMontant
+    MOVE MF-Texte          TO SV-Solde
+    DISPLAY VC-PeriodeCourante, "  ", SV-Taux, " ", SV-Interet, " ", SV-Solde
+    .
+
+TraiterReconciliation.
+    PERFORM ObtenirEntreesReconciliation
+    PERFORM ValiderEntrees
+
+    IF EntreeEstInvalide
+        DISPLAY SPACE
+        DISPLAY "*** Entrée rejetée : ", MotifRejet, " ***"
+        PERFORM SignalerException
+    ELSE
+        MOVE E-TauxInteret TO RC-TauxAuDossier
+
+        DISPLAY SPACE
+        DISPLAY "Réconciliation des calculs d'intérêt"
+        DISPLAY Separateur
+
+        DISPLAY SPACE
+        DISPLAY "Intérêt simple (taux au dossier)"
+        PERFORM CalculerInteretSimple
+        PERFORM AfficherResultat
+
+        DISPLAY SPACE
+        DISPLAY "Intérêt composé (taux au dossier)"
+        PERFORM CalculerInteretCompose
+        PERFORM AfficherResultat
+        MOVE O-Interets     TO RC-InteretsDirect
+        MOVE O-MontantFutur TO RC-MontantFuturDirect
+
+        PERFORM ConvertirTauxNominal
+        PERFORM ValiderEntrees
+
+        IF EntreeEstInvalide
+            DISPLAY SPACE
+            DISPLAY "*** Taux effectif dérivé rejeté : ", MotifRejet, " ***"
+            PERFORM SignalerException
+        ELSE
+            DISPLAY SPACE
+            DISPLAY "Intérêt composé (taux effectif dérivé du taux nominal)"
+            PERFORM CalculerInteretCompose
+            PERFORM AfficherResultat
+            MOVE O-Interets     TO RC-InteretsEffectif
+            MOVE O-MontantFutur TO RC-MontantFuturEffectif
+
+            COMPUTE RC-Ecart = RC-MontantFuturEffectif - RC-MontantFuturDirect
+            IF RC-Ecart < ZERO
+                COMPUTE RC-EcartAbs = RC-Ecart * -1
+            ELSE
+                MOVE RC-Ecart TO RC-EcartAbs
+            END-IF
+
+            DISPLAY SPACE
+            IF RC-EcartAbs > RC-ToleranceEcart
+                DISPLAY "*** Écart de réconciliation supérieur à la tolérance : taux au dossier "
+                        "et taux nominal ne concordent pas ***"
+                PERFORM SignalerEcartReconciliation
+            ELSE
+                DISPLAY "Aucun écart significatif entre le taux au dossier et le taux nominal"
+            END-IF
+
+            MOVE "RECONCILIATION"        TO AU-TypeCalcul
+            MOVE E-MontantPresent        TO AU-MontantPresent
+            MOVE RC-TauxAuDossier        TO AU-TauxInteret
+            MOVE E-NombrePeriodes        TO AU-NombrePeriodes
+            MOVE RC-InteretsEffectif     TO AU-Interets
+            MOVE RC-MontantFuturEffectif TO AU-MontantFutur
+            MOVE EN-TauxEffectifPC       TO AU-TauxEffectif
+            PERFORM JournaliserCalcul
+        END-IF
+    END-IF
+    .
+
+ObtenirEntreesReconciliation.
+    DISPLAY "Montant présent (P) :  " WITH NO ADVANCING
+    ACCEPT  E-MontantPresent
+    DISPLAY "Nombre de périodes (n) :  " WITH NO ADVANCING
+    ACCEPT  E-NombrePeriodes
+    DISPLAY "Taux d'intérêt par période au dossier (i %) :  " WITH NO ADVANCING
+    ACCEPT  E-TauxInteret
+    PERFORM ObtenirTauxNominal
+    .
+
+SignalerEcartReconciliation.
+    PERFORM OuvrirReconciliation
+    PERFORM EcrireReconciliation
+    PERFORM FermerReconciliation
+    .
+
+OuvrirReconciliation.
+    OPEN EXTEND ReconciliationFile
+    IF Reconciliation-Statut = "35"
+        OPEN OUTPUT ReconciliationFile
+    END-IF
+    .
+
+EcrireReconciliation.
+    INITIALIZE EnrReconciliation
+    MOVE E-MontantPresent    TO MF-Montant
+    PERFORM FormaterMontant
+    MOVE MF-Texte            TO RR-MontantPresent
+    MOVE RC-InteretsDirect   TO MF-Montant
+    PERFORM FormaterMontant
+    MOVE MF-Texte            TO RR-InteretsDirect
+    MOVE RC-InteretsEffectif TO MF-Montant
+    PERFORM FormaterMontant
+    MOVE MF-Texte            TO RR-InteretsEffectif
+    MOVE RC-EcartAbs         TO MF-Montant
+    PERFORM FormaterMontant
+    MOVE MF-Texte            TO RR-Ecart
+    WRITE EnrReconciliation
+    .
+
+FermerReconciliation.
+    CLOSE ReconciliationFile
     .
