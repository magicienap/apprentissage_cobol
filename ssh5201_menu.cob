@@ -0,0 +1,45 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SSH5201-Menu.
+AUTHOR. Antoine Proulx.
+*> Point d'entrée unique de la suite de calcul des intérêts : présente les
+*> programmes disponibles (intérêt simple/composé et ses modes dérivés dans
+*> SSH5201-Interets, taux effectif dans SSH5201-TauxEffectif), lance celui
+*> que l'opérateur choisit, puis revient au menu au lieu de se terminer.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 Separateur PIC X(33) VALUE ALL "-".
+
+01 ModeMenu.
+    02 MM-Choix PIC 9 VALUE 9.
+       88 MM-Quitter      VALUE 0.
+       88 MM-Interets     VALUE 1.
+       88 MM-TauxEffectif VALUE 2.
+
+PROCEDURE DIVISION.
+Debut.
+    PERFORM AfficherMenu UNTIL MM-Quitter
+    STOP RUN
+    .
+
+AfficherMenu.
+    DISPLAY SPACE
+    DISPLAY "Suite de calcul des intérêts"
+    DISPLAY Separateur
+    DISPLAY "  1 - Intérêt simple/composé (amortissement, taux variable, lot, réconciliation)"
+    DISPLAY "  2 - Taux effectif d'un taux nominal annuel"
+    DISPLAY "  0 - Quitter"
+    DISPLAY "Choix :  " WITH NO ADVANCING
+    ACCEPT  MM-Choix
+
+    EVALUATE TRUE
+        WHEN MM-Interets
+            CALL "SSH5201-Interets"
+        WHEN MM-TauxEffectif
+            CALL "SSH5201-TauxEffectif"
+        WHEN MM-Quitter
+            CONTINUE
+        WHEN OTHER
+            DISPLAY "*** Choix invalide ***"
+    END-EVALUATE
+    .
